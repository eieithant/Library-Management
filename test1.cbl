@@ -3,6 +3,14 @@
       * Date:7/7/2025
       * Purpose:container
       * Tectonics: cobc
+      *
+      * Modification History:
+      *  7/7/2025  HL  Initial version.
+      *  8/8/2026  HL  Book checkout/return processing, book add-on
+      *                validation, overdue/fines and inventory reports,
+      *                book-file backup on rewrite, true max member-id
+      *                scan, delete book, member list/search/update,
+      *                member active/inactive flag.
       ******************************************************************
        IDENTIFICATION DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -18,9 +26,45 @@
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS BOOK-STATUS.
 
+            SELECT BOOK-BACKUP-FILE ASSIGN TO "Books.bak"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS BOOK-BACKUP-STATUS.
+
+            SELECT BOOK-SCRATCH-FILE ASSIGN TO "Books.tmp"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS BOOK-SCRATCH-STATUS.
+
             SELECT MemberFile ASSIGN TO 'Members.csv'
            ORGANIZATION IS LINE SEQUENTIAL
-           ACCESS MODE IS SEQUENTIAL.
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS MEMBER-STATUS.
+
+            SELECT MEMBER-BACKUP-FILE ASSIGN TO "Members.bak"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS MEMBER-BACKUP-STATUS.
+
+            SELECT MEMBER-SCRATCH-FILE ASSIGN TO "Members.tmp"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS MEMBER-SCRATCH-STATUS.
+
+            SELECT LOAN-FILE ASSIGN TO "Loans.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS LOAN-STATUS.
+
+            SELECT LOAN-BACKUP-FILE ASSIGN TO "Loans.bak"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS LOAN-BACKUP-STATUS.
+
+            SELECT LOAN-SCRATCH-FILE ASSIGN TO "Loans.tmp"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS LOAN-SCRATCH-STATUS.
       *-----------------------
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -29,8 +73,29 @@
        01 BOOK-RECORD PIC X(200).
        01 b_id pic x(10).
 
+       FD BOOK-BACKUP-FILE.
+       01 BOOK-BACKUP-RECORD PIC X(200).
+
+       FD BOOK-SCRATCH-FILE.
+       01 BOOK-SCRATCH-RECORD PIC X(200).
+
        FD  MemberFile.
        01  MemberRecord      PIC X(200).
+
+       FD MEMBER-BACKUP-FILE.
+       01 MEMBER-BACKUP-RECORD PIC X(200).
+
+       FD MEMBER-SCRATCH-FILE.
+       01 MEMBER-SCRATCH-RECORD PIC X(200).
+
+       FD LOAN-FILE.
+       01 LOAN-RECORD PIC X(200).
+
+       FD LOAN-BACKUP-FILE.
+       01 LOAN-BACKUP-RECORD PIC X(200).
+
+       FD LOAN-SCRATCH-FILE.
+       01 LOAN-SCRATCH-RECORD PIC X(200).
       *-----------------------
        WORKING-STORAGE SECTION.
       *-----------------------
@@ -47,8 +112,8 @@
            05  member_gender     PIC X.
            05  member_email      PIC X(35).
            05  member_address    PIC X(50).
-           *> 05  member_flag       PIC X.
-           *> -Y/N-
+           05  member_flag       PIC X.
+           *> -Y/N- active (Y) or inactive (N) member
 
        01  member_id_disp PIC 9(5).
 
@@ -70,6 +135,8 @@
        01  eof-flag                PIC X VALUE 'N'.
 
        01  BOOK-STATUS          PIC XX.
+       01  BOOK-BACKUP-STATUS   PIC XX.
+       01  BOOK-SCRATCH-STATUS  PIC XX.
        01  BOOK-HEADER.
            05 FILLER            PIC X(10) VALUE "BOOK ID".
            05 FILLER            PIC X(2)  VALUE SPACES.
@@ -97,30 +164,191 @@
 
        01  HEADER-LINE          PIC X(100) VALUE ALL '-'.
 
+       *> lookup/scan helpers for book_id keyed operations
+       01  WS-LOOKUP-BOOK-ID    PIC 9(10).
+       01  WS-CUR-BOOK-ID-NUM   PIC 9(10).
+
+       *> new-book entry + duplicate check (Add New Book)
+       01  WS-NEW-BOOK-NAME      PIC X(30).
+       01  WS-NEW-BOOK-AUTHOR    PIC X(25).
+       01  WS-NEW-BOOK-GENRE     PIC X(15).
+       01  WS-NEW-BOOK-COUNT     PIC 9(3).
+       01  WS-BOOK-COUNT-INPUT   PIC X(3).
+       01  WS-COUNT-VALID        PIC X VALUE 'N'.
+       01  WS-DUP-FOUND          PIC X VALUE 'N'.
+       01  WS-DUP-ID             PIC X(10).
+       01  WS-DUP-NAME           PIC X(30).
+       01  WS-DUP-AUTHOR         PIC X(25).
+       01  WS-DUP-GENRE          PIC X(15).
+       01  WS-DUP-COUNT          PIC 9(3).
+       01  WS-BUMP-CHOICE        PIC 9(1).
+
+       *> generic book-file rewrite (update one record or drop it)
+       01  RW-TARGET-ID          PIC 9(10).
+       01  RW-CUR-ID             PIC 9(10).
+       01  RW-CUR-ID-TEXT        PIC X(10).
+       01  RW-MODE               PIC X.  *> 'U' update, 'D' delete
+       01  RW-NEW-LINE           PIC X(200).
+       01  RW-FOUND              PIC X VALUE 'N'.
+       01  RW-EOF                PIC X VALUE 'N'.
+
+       01  WS-CONFIRM-CHOICE     PIC 9(1).
+
        *> update books section
-       01  WS-BOOK-ID         PIC X(5).
-       01  WS-BOOK-NAME       PIC X(30).
-       01  WS-BOOK-AUTHOR     PIC X(30).
-       01  WS-BOOK-GENRE      PIC X(30).
-       01  WS-BOOK-COUNT      PIC 9(2).
-       01  TEMP-ID            PIC X(5).
-       01  TEMP-NAME          PIC X(30).
-       01  TEMP-AUTHOR        PIC X(30).
-       01  TEMP-GENRE         PIC X(30).
-       01  TEMP-COUNT         PIC 9(2).
-       01  INPUT-STR          PIC X(200).
-       01  FILE-END           PIC X VALUE 'N'.
-       01  FOUND-FLAG         PIC X VALUE 'N'.
-       01  USER-ID            PIC X(5).
        01  NEW-NAME           PIC X(30).
        01  NEW-AUTHOR         PIC X(30).
        01  NEW-GENRE          PIC X(30).
-       01  NEW-COUNT          PIC 9(2).
-       01  LINE-TABLE.
-           05  LINE-ENTRY OCCURS 100 TIMES.
-               10  LINE-CONTENT  PIC X(200).
+       01  NEW-COUNT          PIC 9(3).
+
+       *> book checkout / return (loan tracking)
+       01  loan_detail.
+           05  loan_id            PIC 9(5).
+           05  loan_member_id     PIC 9(5).
+           05  loan_book_id       PIC X(10).
+           05  loan_date          PIC 9(8).
+           05  loan_due_date      PIC 9(8).
+           05  loan_return_date   PIC 9(8).
+           05  loan_status        PIC X.  *> O=open, C=closed
+
+       01  LOAN-STATUS           PIC XX.
+       01  LOAN-BACKUP-STATUS    PIC XX.
+       01  LOAN-SCRATCH-STATUS   PIC XX.
+       01  WS-LAST-LOAN-ID       PIC 9(5) VALUE 0.
+       01  WS-LOAN-EOF           PIC X VALUE 'N'.
+       01  WS-LOAN-LINE          PIC X(200).
+       01  WS-LOAN-FOUND         PIC X VALUE 'N'.
+       01  WS-OPERATION-CHOICE   PIC 9(1).
+       01  WS-CHK-MEMBER-ID      PIC 9(5).
+       01  WS-RET-MEMBER-ID      PIC 9(5).
+       01  WS-TODAY              PIC 9(8).
+       01  WS-TODAY-INT          PIC 9(7).
+       01  WS-DUE-INT            PIC 9(7).
+       01  WS-DAYS-LATE          PIC S9(5).
+       01  WS-FINE-AMT           PIC 9(5)V99.
+
+       *> loan-file rewrite (close out a loan on return)
+       01  LRW-TARGET-ID         PIC 9(5).
+       01  LRW-CUR-ID            PIC 9(5).
+       01  LRW-NEW-LINE          PIC X(200).
+       01  LRW-FOUND             PIC X VALUE 'N'.
+       01  LRW-EOF               PIC X VALUE 'N'.
+
+       *> Records menu
+       01  WS-RECORDS-SUBCHOICE  PIC 9(1).
+       01  WS-OVERDUE-FOUND      PIC X VALUE 'N'.
+       01  WS-LOOKUP-MEMBER-ID   PIC 9(5).
+       01  WS-MEMBER-NAME-OUT    PIC X(30).
+
+       01  OVERDUE-HEADER.
+           05 FILLER            PIC X(9)  VALUE "MEMBER ID".
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 FILLER            PIC X(30) VALUE "MEMBER NAME".
+           05 FILLER            PIC X(2)  VALUE SPACES.
+           05 FILLER            PIC X(10) VALUE "BOOK ID".
+           05 FILLER            PIC X(2)  VALUE SPACES.
+           05 FILLER            PIC X(10) VALUE "DUE DATE".
+           05 FILLER            PIC X(2)  VALUE SPACES.
+           05 FILLER            PIC X(9)  VALUE "DAYS LATE".
+           05 FILLER            PIC X(2)  VALUE SPACES.
+           05 FILLER            PIC X(8)  VALUE "FINE".
+
+       01  OVERDUE-DETAIL.
+           05 od_member_id      PIC X(9).
+           05 FILLER            PIC X(3)  VALUE SPACES.
+           05 od_member_name    PIC X(30).
+           05 FILLER            PIC X(2)  VALUE SPACES.
+           05 od_book_id        PIC X(10).
+           05 FILLER            PIC X(2)  VALUE SPACES.
+           05 od_due_date       PIC X(10).
+           05 FILLER            PIC X(2)  VALUE SPACES.
+           05 od_days_late      PIC ZZZZ9.
+           05 FILLER            PIC X(4)  VALUE SPACES.
+           05 od_fine           PIC $ZZZZ9.99.
+
+       *> Inventory summary report
+       01  WS-TOTAL-TITLES       PIC 9(5) VALUE 0.
+       01  WS-TOTAL-COPIES       PIC 9(6) VALUE 0.
+       01  WS-TOTAL-MEMBERS      PIC 9(5) VALUE 0.
+       01  WS-GENRE-COUNT        PIC 9(3) VALUE 0.
+       01  WS-GENRE-MATCHED      PIC X VALUE 'N'.
+       01  WS-GENRE-OVERFLOW     PIC X VALUE 'N'.
+       01  GENRE-TABLE.
+           05  GENRE-ENTRY OCCURS 50 TIMES.
+               10  GT-GENRE      PIC X(15).
+               10  GT-TITLES     PIC 9(5).
+               10  GT-COPIES     PIC 9(6).
+
+       01  GENRE-REPORT-HEADER.
+           05 FILLER            PIC X(15) VALUE "GENRE".
+           05 FILLER            PIC X(4)  VALUE SPACES.
+           05 FILLER            PIC X(6)  VALUE "TITLES".
+           05 FILLER            PIC X(2)  VALUE SPACES.
+           05 FILLER            PIC X(6)  VALUE "COPIES".
+
+       01  GENRE-REPORT-DETAIL.
+           05 gr_genre           PIC X(15).
+           05 FILLER             PIC X(4)  VALUE SPACES.
+           05 gr_titles          PIC ZZZ9.
+           05 FILLER             PIC X(4)  VALUE SPACES.
+           05 gr_copies          PIC ZZZZ9.
+
+       *> Member Information menu (list/search/update)
+       01  WS-MEM-SUBCHOICE      PIC 9(1).
+       01  WS-MEM-EOF            PIC X VALUE 'N'.
+       01  WS-MEM-FOUND          PIC X VALUE 'N'.
+       01  WS-MEM-ID-TEXT        PIC X(5).
+       01  WS-MEM-ID-INPUT       PIC X(5).
+       01  MEMBER-SEARCH-CRITERIA.
+           05 MSC-ID             PIC X(5).
+           05 MSC-NAME            PIC X(30).
+
+       01  MEMBER-HEADER.
+           05 FILLER            PIC X(10) VALUE "MEMBER ID".
+           05 FILLER            PIC X(2)  VALUE SPACES.
+           05 FILLER            PIC X(30) VALUE "NAME".
+           05 FILLER            PIC X(2)  VALUE SPACES.
+           05 FILLER            PIC X(6)  VALUE "GENDER".
+           05 FILLER            PIC X(2)  VALUE SPACES.
+           05 FILLER            PIC X(35) VALUE "EMAIL".
+           05 FILLER            PIC X(2)  VALUE SPACES.
+           05 FILLER            PIC X(8)  VALUE "STATUS".
+
+       01  MEMBER-DETAIL.
+           05 md_member_id       PIC X(10).
+           05 FILLER             PIC X(2)  VALUE SPACES.
+           05 md_member_name     PIC X(30).
+           05 FILLER             PIC X(2)  VALUE SPACES.
+           05 md_member_gender   PIC X(6).
+           05 FILLER             PIC X(2)  VALUE SPACES.
+           05 md_member_email    PIC X(35).
+           05 FILLER             PIC X(2)  VALUE SPACES.
+           05 md_member_status   PIC X(8).
+
+       *> member update temp fields
+       01  TEMP-MEM-NAME          PIC X(30).
+       01  TEMP-MEM-GENDER        PIC X.
+       01  TEMP-MEM-EMAIL         PIC X(35).
+       01  TEMP-MEM-ADDRESS       PIC X(50).
+       01  TEMP-MEM-FLAG          PIC X.
+       01  NEW-MEM-NAME           PIC X(30).
+       01  NEW-MEM-GENDER         PIC X.
+       01  NEW-MEM-EMAIL          PIC X(35).
+       01  NEW-MEM-ADDRESS        PIC X(50).
+       01  NEW-MEM-FLAG           PIC X.
+       01  NEW-MEM-STATUS-CHOICE  PIC 9(1).
+       01  MEM-FOUND-FLAG         PIC X VALUE 'N'.
+
+       *> generic member-file rewrite (update one record)
+       01  MRW-TARGET-ID          PIC 9(5).
+       01  MRW-CUR-ID             PIC 9(5).
+       01  MRW-NEW-LINE           PIC X(200).
+       01  MRW-FOUND              PIC X VALUE 'N'.
+       01  MRW-EOF                PIC X VALUE 'N'.
+
+       01  MEMBER-STATUS         PIC XX.
+       01  MEMBER-BACKUP-STATUS  PIC XX.
+       01  MEMBER-SCRATCH-STATUS PIC XX.
 
-       77  LINE-ID            PIC 9(3) VALUE 1.
        77  I                  PIC 9(3) VALUE 1.
 
        LINKAGE SECTION.
@@ -159,19 +387,36 @@
 
 
        MEMBER-PARA.
+           MOVE 1 TO WS-MEM-SUBCHOICE
+           PERFORM UNTIL WS-MEM-SUBCHOICE = 5
+               DISPLAY " "
+               DISPLAY "MEMBER INFORMATION MENU"
+               DISPLAY "1. List All Members"
+               DISPLAY "2. Search Members"
+               DISPLAY "3. Add New Member"
+               DISPLAY "4. Update Member Info"
+               DISPLAY "5. Exit"
+               DISPLAY "Enter your choice (1-5): "
+               ACCEPT WS-MEM-SUBCHOICE
 
-           OPEN EXTEND MemberFile
+               EVALUATE WS-MEM-SUBCHOICE
+                   WHEN 1 PERFORM LIST-ALL-MEMBERS
+                   WHEN 2 PERFORM SEARCH-MEMBERS
+                   WHEN 3 PERFORM REGISTER-NEW-MEMBER
+                   WHEN 4 PERFORM UPDATE-MEMBER-INFO
+                   WHEN 5 DISPLAY "Program exits."
+                   WHEN OTHER DISPLAY "INVALID CHOICE"
+               END-EVALUATE
+           END-PERFORM.
 
-           *> auto generate nat a sarr htoe yan
-           ADD 1 TO member_id
-           MOVE member_id TO member_id_disp
+           REGISTER-NEW-MEMBER.
 
-           MOVE 0 TO WS-MAX-MEMBER-ID.
-           *> SET NOT-EOF TO TRUE.
-           ADD 1 TO WS-MAX-MEMBER-ID GIVING member_id.
-           MOVE member_id TO member_id_disp.
-           DISPLAY "Generated Member ID: " member_id_disp.
+           PERFORM GET-LAST-MEMBER-ID
 
+           *> auto generate the next member id from the true max on file
+           ADD 1 TO WS-MAX-MEMBER-ID GIVING member_id
+           MOVE member_id TO member_id_disp
+           DISPLAY "Generated Member ID: " member_id_disp
 
            *> -------------------------------
            DISPLAY "*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*"
@@ -181,11 +426,13 @@
            DISPLAY "* Enter Gender(M/F): "  ACCEPT member_gender
            DISPLAY "* Enter Email      : "  ACCEPT member_email
            DISPLAY "* Enter Address    : "  ACCEPT member_address
+           MOVE "Y" TO member_flag
            DISPLAY "*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*"
            DISPLAY "Enter 1. to create, 0. to exit:  "
            ACCEPT cm_choice
 
            IF cm_choice = 1 THEN
+               MOVE SPACES TO WS-CSV-LINE
                STRING
                    member_id_disp DELIMITED BY SIZE
                    ","  DELIMITED BY SIZE
@@ -197,12 +444,18 @@
                    ","  DELIMITED BY SIZE
                    FUNCTION TRIM(member_address) DELIMITED BY SIZE
                    ","  DELIMITED BY SIZE
-                   *> FUNCTION TRIM(member_flag) DELIMITED BY SIZE
+                   member_flag DELIMITED BY SIZE
                    INTO WS-CSV-LINE
                END-STRING
 
                MOVE WS-CSV-LINE TO MemberRecord
+
+               OPEN EXTEND MemberFile
+               IF MEMBER-STATUS = '35'
+                   OPEN OUTPUT MemberFile
+               END-IF
                WRITE MemberRecord
+               CLOSE MemberFile
 
                DISPLAY "*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-"
                DISPLAY "* Member Name  :  " FUNCTION TRIM(member_name)
@@ -212,20 +465,290 @@
                DISPLAY "Member created successfully."
            ELSE
                DISPLAY "New Member is not created."
+           END-IF.
+
+           GET-LAST-MEMBER-ID.
+           MOVE 0 TO WS-MAX-MEMBER-ID
+           MOVE 'N' TO WS-MEM-EOF
+           OPEN INPUT MemberFile
+           IF MEMBER-STATUS = '00'
+               PERFORM UNTIL WS-MEM-EOF = 'Y'
+                   READ MemberFile INTO MemberRecord
+                       AT END
+                           MOVE 'Y' TO WS-MEM-EOF
+                       NOT AT END
+                           UNSTRING MemberRecord DELIMITED BY ","
+                               INTO WS-TEMP-MEMBER-ID
+                           IF WS-TEMP-MEMBER-ID > WS-MAX-MEMBER-ID
+                               MOVE WS-TEMP-MEMBER-ID TO
+                                   WS-MAX-MEMBER-ID
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE MemberFile
+           END-IF.
+
+           LIST-ALL-MEMBERS.
+           OPEN INPUT MemberFile
+           IF MEMBER-STATUS NOT = '00'
+               DISPLAY "ERROR OPENING MEMBERS FILE: " MEMBER-STATUS
+           ELSE
+               DISPLAY " "
+               DISPLAY "LIST OF ACTIVE MEMBERS"
+               DISPLAY HEADER-LINE
+               DISPLAY MEMBER-HEADER
+               DISPLAY HEADER-LINE
+
+               MOVE 'N' TO WS-MEM-EOF
+               PERFORM UNTIL WS-MEM-EOF = 'Y'
+                   READ MemberFile INTO MemberRecord
+                       AT END
+                           MOVE 'Y' TO WS-MEM-EOF
+                       NOT AT END
+                           UNSTRING MemberRecord DELIMITED BY ","
+                               INTO member_id, member_name,
+                               member_gender, member_email,
+                               member_address, member_flag
+                           IF member_flag NOT = "Y" AND
+                              member_flag NOT = "N"
+                               MOVE "Y" TO member_flag
+                           END-IF
+                           IF member_flag = "Y"
+                               MOVE member_id   TO md_member_id
+                               MOVE member_name TO md_member_name
+                               MOVE member_gender TO md_member_gender
+                               MOVE member_email  TO md_member_email
+                               MOVE "ACTIVE" TO md_member_status
+                               DISPLAY MEMBER-DETAIL
+                           END-IF
+                   END-READ
+               END-PERFORM
+               DISPLAY HEADER-LINE
+               CLOSE MemberFile
+           END-IF.
+
+           SEARCH-MEMBERS.
+           DISPLAY " "
+           DISPLAY "Enter criteria (leave blank to skip):"
+           DISPLAY "Member ID: "   ACCEPT MSC-ID
+           DISPLAY "Member Name: " ACCEPT MSC-NAME.
+           MOVE "N" TO WS-MEM-FOUND
+
+           OPEN INPUT MemberFile
+           IF MEMBER-STATUS = '00'
+               MOVE 'N' TO WS-MEM-EOF
+               PERFORM UNTIL WS-MEM-EOF = 'Y'
+                   READ MemberFile INTO MemberRecord
+                       AT END
+                           MOVE 'Y' TO WS-MEM-EOF
+                       NOT AT END
+                           UNSTRING MemberRecord DELIMITED BY ","
+                               INTO member_id, member_name,
+                               member_gender, member_email,
+                               member_address, member_flag
+                           IF member_flag NOT = "Y" AND
+                              member_flag NOT = "N"
+                               MOVE "Y" TO member_flag
+                           END-IF
+                           MOVE member_id TO WS-MEM-ID-TEXT
+
+                           IF (MSC-ID = SPACES OR
+                               WS-MEM-ID-TEXT = MSC-ID)
+                              AND
+                              (MSC-NAME = SPACES OR
+                               member_name = MSC-NAME)
+
+                               IF WS-MEM-FOUND = "N"
+                                   DISPLAY " "
+                                   DISPLAY "SEARCHED MEMBER RESULTS"
+                                   DISPLAY HEADER-LINE
+                                   DISPLAY MEMBER-HEADER
+                                   DISPLAY HEADER-LINE
+                                   MOVE "Y" TO WS-MEM-FOUND
+                               END-IF
+                               MOVE member_id   TO md_member_id
+                               MOVE member_name TO md_member_name
+                               MOVE member_gender TO md_member_gender
+                               MOVE member_email  TO md_member_email
+                               IF member_flag = "Y"
+                                   MOVE "ACTIVE"   TO md_member_status
+                               ELSE
+                                   MOVE "INACTIVE" TO md_member_status
+                               END-IF
+                               DISPLAY MEMBER-DETAIL
+                           END-IF
+                   END-READ
+               END-PERFORM
+
+               IF WS-MEM-FOUND = "N"
+                   DISPLAY "No members found matching search criteria."
+               ELSE
+                   DISPLAY HEADER-LINE
+               END-IF
+               CLOSE MemberFile
+           ELSE
+               DISPLAY "Error accessing members file: " MEMBER-STATUS
+           END-IF.
+
+           UPDATE-MEMBER-INFO.
+           DISPLAY " "
+           DISPLAY "Enter Member ID to update: "
+           ACCEPT WS-MEM-ID-INPUT
+
+           MOVE 'N' TO MEM-FOUND-FLAG
+           MOVE 'N' TO WS-MEM-EOF
+           OPEN INPUT MemberFile
+           IF MEMBER-STATUS = '00'
+               PERFORM UNTIL WS-MEM-EOF = 'Y' OR MEM-FOUND-FLAG = 'Y'
+                   READ MemberFile INTO MemberRecord
+                       AT END
+                           MOVE 'Y' TO WS-MEM-EOF
+                       NOT AT END
+                           UNSTRING MemberRecord DELIMITED BY ","
+                               INTO member_id, member_name,
+                               member_gender, member_email,
+                               member_address, member_flag
+                           IF member_flag NOT = "Y" AND
+                              member_flag NOT = "N"
+                               MOVE "Y" TO member_flag
+                           END-IF
+                           MOVE member_id TO WS-MEM-ID-TEXT
+                           IF WS-MEM-ID-TEXT = WS-MEM-ID-INPUT
+                               MOVE 'Y' TO MEM-FOUND-FLAG
+                               MOVE member_id      TO MRW-TARGET-ID
+                               MOVE member_name    TO TEMP-MEM-NAME
+                               MOVE member_gender  TO TEMP-MEM-GENDER
+                               MOVE member_email   TO TEMP-MEM-EMAIL
+                               MOVE member_address TO TEMP-MEM-ADDRESS
+                               MOVE member_flag    TO TEMP-MEM-FLAG
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE MemberFile
            END-IF
+
+           IF MEM-FOUND-FLAG = 'N'
+               DISPLAY "Member ID not found."
+           ELSE
+               DISPLAY "Current Name   : " TEMP-MEM-NAME
+               DISPLAY "Current Gender : " TEMP-MEM-GENDER
+               DISPLAY "Current Email  : " TEMP-MEM-EMAIL
+               DISPLAY "Current Address: " TEMP-MEM-ADDRESS
+               IF TEMP-MEM-FLAG = "Y"
+                   DISPLAY "Current Status : ACTIVE"
+               ELSE
+                   DISPLAY "Current Status : INACTIVE"
+               END-IF
+
+               DISPLAY "Enter new name (or press ENTER to skip): "
+               ACCEPT NEW-MEM-NAME
+               IF NEW-MEM-NAME = SPACES
+                   MOVE TEMP-MEM-NAME TO NEW-MEM-NAME
+               END-IF
+               DISPLAY "Enter new gender (or press ENTER to skip): "
+               ACCEPT NEW-MEM-GENDER
+               IF NEW-MEM-GENDER = SPACE
+                   MOVE TEMP-MEM-GENDER TO NEW-MEM-GENDER
+               END-IF
+               DISPLAY "Enter new email (or press ENTER to skip): "
+               ACCEPT NEW-MEM-EMAIL
+               IF NEW-MEM-EMAIL = SPACES
+                   MOVE TEMP-MEM-EMAIL TO NEW-MEM-EMAIL
+               END-IF
+               DISPLAY "Enter new address (or press ENTER to skip): "
+               ACCEPT NEW-MEM-ADDRESS
+               IF NEW-MEM-ADDRESS = SPACES
+                   MOVE TEMP-MEM-ADDRESS TO NEW-MEM-ADDRESS
+               END-IF
+
+               DISPLAY "Set member status - 1=Active, 2=Inactive, "
+                       "0=leave as is: "
+               ACCEPT NEW-MEM-STATUS-CHOICE
+               EVALUATE NEW-MEM-STATUS-CHOICE
+                   WHEN 1 MOVE "Y" TO NEW-MEM-FLAG
+                   WHEN 2 MOVE "N" TO NEW-MEM-FLAG
+                   WHEN OTHER MOVE TEMP-MEM-FLAG TO NEW-MEM-FLAG
+               END-EVALUATE
+
+               MOVE SPACES TO MRW-NEW-LINE
+               STRING MRW-TARGET-ID DELIMITED BY SIZE ","
+                      FUNCTION TRIM(NEW-MEM-NAME) DELIMITED BY SIZE ","
+                      FUNCTION TRIM(NEW-MEM-GENDER)
+                          DELIMITED BY SIZE ","
+                      FUNCTION TRIM(NEW-MEM-EMAIL)
+                          DELIMITED BY SIZE ","
+                      FUNCTION TRIM(NEW-MEM-ADDRESS)
+                          DELIMITED BY SIZE ","
+                      NEW-MEM-FLAG DELIMITED BY SIZE
+                      INTO MRW-NEW-LINE
+
+               PERFORM REWRITE-MEMBER-FILE
+               DISPLAY "Member info updated successfully."
+           END-IF.
+
+           REWRITE-MEMBER-FILE.
+      *    Backs up Members.csv, then rewrites it through a scratch
+      *    file, replacing the one record whose member_id matches
+      *    MRW-TARGET-ID. No in-memory table, so the member roll can
+      *    grow without bound.
+           MOVE 'N' TO MRW-EOF
+           OPEN INPUT MemberFile
+           OPEN OUTPUT MEMBER-BACKUP-FILE
+           PERFORM UNTIL MRW-EOF = 'Y'
+               READ MemberFile INTO MemberRecord
+                   AT END MOVE 'Y' TO MRW-EOF
+                   NOT AT END
+                       WRITE MEMBER-BACKUP-RECORD FROM MemberRecord
+               END-READ
+           END-PERFORM
+           CLOSE MemberFile
+           CLOSE MEMBER-BACKUP-FILE
+
+           MOVE 'N' TO MRW-EOF
+           MOVE 'N' TO MRW-FOUND
+           OPEN INPUT MemberFile
+           OPEN OUTPUT MEMBER-SCRATCH-FILE
+           PERFORM UNTIL MRW-EOF = 'Y'
+               READ MemberFile INTO MemberRecord
+                   AT END MOVE 'Y' TO MRW-EOF
+                   NOT AT END
+                       UNSTRING MemberRecord DELIMITED BY ","
+                           INTO MRW-CUR-ID
+                       IF MRW-CUR-ID = MRW-TARGET-ID
+                           MOVE 'Y' TO MRW-FOUND
+                           WRITE MEMBER-SCRATCH-RECORD FROM MRW-NEW-LINE
+                       ELSE
+                           WRITE MEMBER-SCRATCH-RECORD FROM MemberRecord
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE MemberFile
+           CLOSE MEMBER-SCRATCH-FILE
+
+           OPEN INPUT MEMBER-SCRATCH-FILE
+           OPEN OUTPUT MemberFile
+           MOVE 'N' TO MRW-EOF
+           PERFORM UNTIL MRW-EOF = 'Y'
+               READ MEMBER-SCRATCH-FILE INTO MemberRecord
+                   AT END MOVE 'Y' TO MRW-EOF
+                   NOT AT END WRITE MemberRecord
+               END-READ
+           END-PERFORM
+           CLOSE MEMBER-SCRATCH-FILE
            CLOSE MemberFile.
 
        BOOKS-INFO-PARA.
             MOVE 1 TO WS-SUBCHOICE
-            PERFORM UNTIL WS-SUBCHOICE = 5
+            PERFORM UNTIL WS-SUBCHOICE = 6
                DISPLAY " "
                DISPLAY "BOOK INFORMATION MENU"
                DISPLAY "1. List All Books"
                DISPLAY "2. Search Books"
                DISPLAY "3. Add New Book"
                DISPLAY "4. Update Book Info"
-               DISPLAY "5. Exit"
-               DISPLAY "Enter your choice (1-5): "
+               DISPLAY "5. Delete Book"
+               DISPLAY "6. Exit"
+               DISPLAY "Enter your choice (1-6): "
                ACCEPT WS-SUBCHOICE
 
                EVALUATE WS-SUBCHOICE
@@ -233,7 +756,8 @@
                    WHEN 2 PERFORM SEARCH-BOOKS
                    WHEN 3 PERFORM ADD-NEW-BOOK
                    WHEN 4 PERFORM UPDATE-BOOK-INFO
-                   WHEN 5 DISPLAY "Program exits."
+                   WHEN 5 PERFORM DELETE-BOOK
+                   WHEN 6 DISPLAY "Program exits."
                    WHEN OTHER DISPLAY "INVALID CHOICE"
                END-EVALUATE
            END-PERFORM.
@@ -312,151 +836,733 @@
 
            ADD-NEW-BOOK.
 
-           OPEN INPUT BOOK-FILE
-           PERFORM UNTIL eof-flag = 'Y'
-               READ BOOK-FILE INTO BOOK-RECORD
-                   AT END
-                       MOVE 'Y' TO eof-flag
-                   NOT AT END
-                       PERFORM GET-LAST-BOOK-ID
-               END-READ
-           END-PERFORM
-           CLOSE BOOK-FILE
-
-           ADD 1 TO last-book-id
-           MOVE last-book-id TO book_id
-
            DISPLAY "*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*"
            DISPLAY "*         Add New Book to Library           *"
            DISPLAY "*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*"
 
-           DISPLAY "Enter Book Name     : " ACCEPT book_name
-           DISPLAY "Enter Author Name   : " ACCEPT book_author
-           DISPLAY "Enter Book Count    : " ACCEPT book_count
-           DISPLAY "Enter Genre         : " ACCEPT book_genre
+           DISPLAY "Enter Book Name     : " ACCEPT WS-NEW-BOOK-NAME
+           DISPLAY "Enter Author Name   : " ACCEPT WS-NEW-BOOK-AUTHOR
+           PERFORM GET-VALID-BOOK-COUNT
+           DISPLAY "Enter Genre         : " ACCEPT WS-NEW-BOOK-GENRE
 
            DISPLAY "*------------------------------------------*"
            DISPLAY "Enter 1 to Save, 0 to Cancel: "
            ACCEPT add-book-confirm-choice
 
            IF add-book-confirm-choice = 1 THEN
-               STRING
-                   book_id           DELIMITED BY SIZE
-                   ","               DELIMITED BY SIZE
-                   FUNCTION TRIM(book_name)    DELIMITED BY SIZE
-                   ","               DELIMITED BY SIZE
-                   FUNCTION TRIM(book_author)  DELIMITED BY SIZE
-                   ","               DELIMITED BY SIZE
-                   book_count        DELIMITED BY SIZE
-                   ","               DELIMITED BY SIZE
-                   FUNCTION TRIM(book_genre)   DELIMITED BY SIZE
-                   INTO ws-book-line
-               END-STRING
-
-               OPEN EXTEND BOOK-FILE
-               MOVE ws-book-line TO BOOK-RECORD
-               WRITE BOOK-RECORD
-               CLOSE BOOK-FILE
-
-               DISPLAY "*------------------------------------------*"
-               DISPLAY "Book successfully added to books.csv."
-               DISPLAY "Book ID   : " book_id
-               DISPLAY "Book Name : " book_name
-               DISPLAY "*------------------------------------------*"
+               PERFORM CHECK-DUPLICATE-BOOK
+
+               IF WS-DUP-FOUND = 'Y'
+                   DISPLAY "*-------------------------------------*"
+                   DISPLAY "A book with this title/author already "
+                           "exists:"
+                   DISPLAY "  Book ID    : " WS-DUP-ID
+                   DISPLAY "  Book Count : " WS-DUP-COUNT
+                   DISPLAY "Add the new count to the existing book "
+                           "instead of creating a duplicate row? "
+                   DISPLAY "(1=Yes, 0=No - cancel entry): "
+                   ACCEPT WS-BUMP-CHOICE
+
+                   IF WS-BUMP-CHOICE = 1
+                       ADD WS-NEW-BOOK-COUNT TO WS-DUP-COUNT
+                       MOVE SPACES TO RW-NEW-LINE
+                       STRING WS-DUP-ID DELIMITED BY SIZE ","
+                              FUNCTION TRIM(WS-DUP-NAME)
+                                  DELIMITED BY SIZE ","
+                              FUNCTION TRIM(WS-DUP-AUTHOR)
+                                  DELIMITED BY SIZE ","
+                              WS-DUP-COUNT DELIMITED BY SIZE ","
+                              FUNCTION TRIM(WS-DUP-GENRE)
+                                  DELIMITED BY SIZE
+                              INTO RW-NEW-LINE
+                       MOVE WS-DUP-ID TO RW-TARGET-ID
+                       MOVE 'U' TO RW-MODE
+                       PERFORM REWRITE-BOOK-FILE
+
+                       DISPLAY "*------------------------------------*"
+                       DISPLAY "Existing book count updated."
+                       DISPLAY "Book ID   : " WS-DUP-ID
+                       DISPLAY "New Count : " WS-DUP-COUNT
+                       DISPLAY "*------------------------------------*"
+                   ELSE
+                       DISPLAY "Book entry cancelled."
+                   END-IF
+               ELSE
+                   ADD 1 TO last-book-id
+                   MOVE last-book-id TO book_id
+
+                   MOVE SPACES TO ws-book-line
+                   STRING
+                       book_id DELIMITED BY SIZE ","
+                       FUNCTION TRIM(WS-NEW-BOOK-NAME)
+                           DELIMITED BY SIZE ","
+                       FUNCTION TRIM(WS-NEW-BOOK-AUTHOR)
+                           DELIMITED BY SIZE ","
+                       WS-NEW-BOOK-COUNT DELIMITED BY SIZE ","
+                       FUNCTION TRIM(WS-NEW-BOOK-GENRE)
+                           DELIMITED BY SIZE
+                       INTO ws-book-line
+                   END-STRING
+
+                   OPEN EXTEND BOOK-FILE
+                   IF BOOK-STATUS = '35'
+                       OPEN OUTPUT BOOK-FILE
+                   END-IF
+                   MOVE ws-book-line TO BOOK-RECORD
+                   WRITE BOOK-RECORD
+                   CLOSE BOOK-FILE
+
+                   DISPLAY "*--------------------------------------*"
+                   DISPLAY "Book successfully added to books.csv."
+                   DISPLAY "Book ID   : " book_id
+                   DISPLAY "Book Name : " WS-NEW-BOOK-NAME
+                   DISPLAY "*--------------------------------------*"
+               END-IF
            ELSE
                DISPLAY "Book entry cancelled."
            END-IF.
 
-           STOP RUN.
+           GET-VALID-BOOK-COUNT.
+      *    Loops until a non-zero numeric book count is entered;
+      *    non-numeric or zero input is rejected before it ever
+      *    reaches the STRING/WRITE that builds a Books.csv row.
+           MOVE 'N' TO WS-COUNT-VALID
+           PERFORM UNTIL WS-COUNT-VALID = 'Y'
+               DISPLAY "Enter Book Count    : "
+               ACCEPT WS-BOOK-COUNT-INPUT
+               IF FUNCTION TRIM(WS-BOOK-COUNT-INPUT) IS NUMERIC
+                   MOVE WS-BOOK-COUNT-INPUT TO WS-NEW-BOOK-COUNT
+                   IF WS-NEW-BOOK-COUNT > 0
+                       MOVE 'Y' TO WS-COUNT-VALID
+                   ELSE
+                       DISPLAY "Book count must be greater than zero."
+                   END-IF
+               ELSE
+                   DISPLAY "Book count must be numeric."
+               END-IF
+           END-PERFORM.
 
-           GET-LAST-BOOK-ID.
-           UNSTRING BOOK-RECORD DELIMITED BY "," INTO book_id
-           MOVE book_id TO last-book-id.
+           CHECK-DUPLICATE-BOOK.
+      *    Scans the existing catalog for a book_name/book_author
+      *    match and also tracks the highest book_id on file (so a
+      *    fresh id can still be assigned when there is no match).
+           MOVE 'N' TO WS-DUP-FOUND
+           MOVE 0 TO last-book-id
+           MOVE 'N' TO eof-flag
+           OPEN INPUT BOOK-FILE
+           IF BOOK-STATUS = '00'
+               PERFORM UNTIL eof-flag = 'Y'
+                   READ BOOK-FILE INTO BOOK-RECORD
+                       AT END
+                           MOVE 'Y' TO eof-flag
+                       NOT AT END
+                           UNSTRING BOOK-RECORD DELIMITED BY ","
+                               INTO book_id, book_name, book_author,
+                               book_count, book_genre
+                           MOVE book_id TO last-book-id
+                           IF FUNCTION TRIM(book_name) =
+                              FUNCTION TRIM(WS-NEW-BOOK-NAME) AND
+                              FUNCTION TRIM(book_author) =
+                              FUNCTION TRIM(WS-NEW-BOOK-AUTHOR)
+                               MOVE 'Y' TO WS-DUP-FOUND
+                               MOVE book_id     TO WS-DUP-ID
+                               MOVE book_name   TO WS-DUP-NAME
+                               MOVE book_author TO WS-DUP-AUTHOR
+                               MOVE book_genre  TO WS-DUP-GENRE
+                               MOVE book_count  TO WS-DUP-COUNT
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE BOOK-FILE
+           END-IF.
 
+           FIND-BOOK-BY-ID.
+      *    Looks up WS-LOOKUP-BOOK-ID and, if found, leaves
+      *    book_id/book_name/book_author/book_count/book_genre
+      *    loaded with that row's data.
+           MOVE 'N' TO WS-FOUND
+           MOVE 'N' TO eof-flag
+           OPEN INPUT BOOK-FILE
+           IF BOOK-STATUS = '00'
+               PERFORM UNTIL eof-flag = 'Y'
+                   READ BOOK-FILE INTO BOOK-RECORD
+                       AT END
+                           MOVE 'Y' TO eof-flag
+                       NOT AT END
+                           UNSTRING BOOK-RECORD DELIMITED BY ","
+                               INTO book_id, book_name, book_author,
+                               book_count, book_genre
+                           MOVE book_id TO WS-CUR-BOOK-ID-NUM
+                           IF WS-CUR-BOOK-ID-NUM = WS-LOOKUP-BOOK-ID
+                               MOVE 'Y' TO WS-FOUND
+                               MOVE 'Y' TO eof-flag
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE BOOK-FILE
+           END-IF.
 
            UPDATE-BOOK-INFO.
                DISPLAY " ".
-               OPEN INPUT BOOK-FILE
-           PERFORM UNTIL FILE-END = 'Y'
-           READ BOOK-FILE
-               AT END
-                   MOVE 'Y' TO FILE-END
-               NOT AT END
-                   MOVE BOOK-RECORD TO INPUT-STR
-                   UNSTRING INPUT-STR DELIMITED BY ","
-                       INTO TEMP-ID, TEMP-NAME, TEMP-AUTHOR, TEMP-GENRE,
-                       TEMP-COUNT
-                   MOVE INPUT-STR TO LINE-CONTENT(LINE-ID)
-                   ADD 1 TO LINE-ID
-           END-READ
+               DISPLAY "Enter Book ID to update: "
+               ACCEPT WS-LOOKUP-BOOK-ID
+               PERFORM FIND-BOOK-BY-ID
+
+               IF WS-FOUND = 'N'
+                   DISPLAY "Book ID not found."
+               ELSE
+                   DISPLAY "Current Name  : " book_name
+                   DISPLAY "Current Author: " book_author
+                   DISPLAY "Current Genre : " book_genre
+                   DISPLAY "Current Count : " book_count
+                   DISPLAY "Enter new name (or press ENTER to skip): "
+                   ACCEPT NEW-NAME
+                   IF NEW-NAME = SPACES THEN
+                       MOVE book_name TO NEW-NAME
+                   END-IF
+                   DISPLAY "Enter new author (or press ENTER to skip): "
+                   ACCEPT NEW-AUTHOR
+                   IF NEW-AUTHOR = SPACES THEN
+                       MOVE book_author TO NEW-AUTHOR
+                   END-IF
+                   DISPLAY "Enter new genre (or press ENTER to skip): "
+                   ACCEPT NEW-GENRE
+                   IF NEW-GENRE = SPACES THEN
+                       MOVE book_genre TO NEW-GENRE
+                   END-IF
+                   DISPLAY "Enter new count (or press ENTER to skip): "
+                   ACCEPT NEW-COUNT
+                   IF NEW-COUNT = ZERO THEN
+                       MOVE book_count TO NEW-COUNT
+                   END-IF
+
+                   MOVE SPACES TO RW-NEW-LINE
+                   STRING book_id DELIMITED BY SIZE ","
+                          FUNCTION TRIM(NEW-NAME) DELIMITED BY SIZE ","
+                          FUNCTION TRIM(NEW-AUTHOR)
+                              DELIMITED BY SIZE ","
+                          NEW-COUNT DELIMITED BY SIZE ","
+                          FUNCTION TRIM(NEW-GENRE) DELIMITED BY SIZE
+                       INTO RW-NEW-LINE
+                   MOVE book_id TO RW-TARGET-ID
+                   MOVE 'U' TO RW-MODE
+                   PERFORM REWRITE-BOOK-FILE
+
+                   DISPLAY "Book info updated successfully."
+               END-IF.
+
+           DELETE-BOOK.
+           DISPLAY " "
+           DISPLAY "Enter Book ID to delete: "
+           ACCEPT WS-LOOKUP-BOOK-ID
+           PERFORM FIND-BOOK-BY-ID
+
+           IF WS-FOUND = 'N'
+               DISPLAY "Book ID not found."
+           ELSE
+               DISPLAY "Book Name  : " book_name
+               DISPLAY "Author     : " book_author
+               DISPLAY "Count      : " book_count
+               DISPLAY "Confirm delete? (1=Yes, 0=No): "
+               ACCEPT WS-CONFIRM-CHOICE
+               IF WS-CONFIRM-CHOICE = 1
+                   MOVE book_id TO RW-TARGET-ID
+                   MOVE 'D' TO RW-MODE
+                   PERFORM REWRITE-BOOK-FILE
+                   DISPLAY "Book deleted."
+               ELSE
+                   DISPLAY "Delete cancelled."
+               END-IF
+           END-IF.
+
+           REWRITE-BOOK-FILE.
+      *    Backs Books.csv up to Books.bak, then rewrites it through
+      *    a scratch file (Books.tmp), either replacing or dropping
+      *    the one record whose book_id matches RW-TARGET-ID. Because
+      *    the rewrite streams one record at a time instead of
+      *    loading the whole catalog into a fixed-size table, the
+      *    catalog can grow past any particular row count without
+      *    risking a partial or truncated Books.csv.
+           MOVE 'N' TO RW-EOF
+           OPEN INPUT BOOK-FILE
+           OPEN OUTPUT BOOK-BACKUP-FILE
+           PERFORM UNTIL RW-EOF = 'Y'
+               READ BOOK-FILE INTO BOOK-RECORD
+                   AT END MOVE 'Y' TO RW-EOF
+                   NOT AT END
+                       WRITE BOOK-BACKUP-RECORD FROM BOOK-RECORD
+               END-READ
            END-PERFORM
            CLOSE BOOK-FILE
+           CLOSE BOOK-BACKUP-FILE
 
-            DISPLAY "Enter Book ID to update: "
-            ACCEPT USER-ID
-
-                    PERFORM VARYING I FROM 1 BY 1 UNTIL I >= LINE-ID OR
-       FOUND-FLAG = 'Y'
-           MOVE LINE-CONTENT(I) TO INPUT-STR
-           UNSTRING INPUT-STR DELIMITED BY ","
-               INTO TEMP-ID, TEMP-NAME, TEMP-AUTHOR, TEMP-GENRE,
-               TEMP-COUNT
-           IF TEMP-ID = USER-ID
-               DISPLAY "Current Name  : " TEMP-NAME
-               DISPLAY "Current Author: " TEMP-AUTHOR
-               DISPLAY "Current Genre : " TEMP-GENRE
-               DISPLAY "Current Count : " TEMP-COUNT
-               DISPLAY "Enter new name (or press ENTER to skip): "
-               ACCEPT NEW-NAME
-               IF NEW-NAME = SPACES THEN
-                   MOVE TEMP-NAME TO NEW-NAME
-               END-IF
-               DISPLAY "Enter new author (or press ENTER to skip): "
-               ACCEPT NEW-AUTHOR
-               IF NEW-AUTHOR = SPACES THEN
-                   MOVE TEMP-AUTHOR TO NEW-AUTHOR
-               END-IF
-               DISPLAY "Enter new genre (or press ENTER to skip): "
-               ACCEPT NEW-GENRE
-               IF NEW-GENRE = SPACES THEN
-                   MOVE TEMP-GENRE TO NEW-GENRE
+           MOVE 'N' TO RW-EOF
+           MOVE 'N' TO RW-FOUND
+           OPEN INPUT BOOK-FILE
+           OPEN OUTPUT BOOK-SCRATCH-FILE
+           PERFORM UNTIL RW-EOF = 'Y'
+               READ BOOK-FILE INTO BOOK-RECORD
+                   AT END MOVE 'Y' TO RW-EOF
+                   NOT AT END
+                       UNSTRING BOOK-RECORD DELIMITED BY ","
+                           INTO RW-CUR-ID-TEXT
+                       MOVE RW-CUR-ID-TEXT TO RW-CUR-ID
+                       IF RW-CUR-ID = RW-TARGET-ID
+                           MOVE 'Y' TO RW-FOUND
+                           IF RW-MODE = 'U'
+                               WRITE BOOK-SCRATCH-RECORD
+                                   FROM RW-NEW-LINE
+                           END-IF
+                       ELSE
+                           WRITE BOOK-SCRATCH-RECORD FROM BOOK-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE BOOK-FILE
+           CLOSE BOOK-SCRATCH-FILE
+
+           OPEN INPUT BOOK-SCRATCH-FILE
+           OPEN OUTPUT BOOK-FILE
+           MOVE 'N' TO RW-EOF
+           PERFORM UNTIL RW-EOF = 'Y'
+               READ BOOK-SCRATCH-FILE INTO BOOK-RECORD
+                   AT END MOVE 'Y' TO RW-EOF
+                   NOT AT END WRITE BOOK-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE BOOK-SCRATCH-FILE
+           CLOSE BOOK-FILE.
+
+       BOOKS-OPERATION-PARA.
+           MOVE 1 TO WS-OPERATION-CHOICE
+           PERFORM UNTIL WS-OPERATION-CHOICE = 3
+               DISPLAY " "
+               DISPLAY "BOOK ADD/RETURN MENU"
+               DISPLAY "1. Checkout Book"
+               DISPLAY "2. Return Book"
+               DISPLAY "3. Exit"
+               DISPLAY "Enter your choice (1-3): "
+               ACCEPT WS-OPERATION-CHOICE
+
+               EVALUATE WS-OPERATION-CHOICE
+                   WHEN 1 PERFORM CHECKOUT-BOOK
+                   WHEN 2 PERFORM RETURN-BOOK
+                   WHEN 3 DISPLAY "Program exits."
+                   WHEN OTHER DISPLAY "INVALID CHOICE"
+               END-EVALUATE
+           END-PERFORM.
+
+           CHECKOUT-BOOK.
+           DISPLAY "*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*"
+           DISPLAY "*              Check Out a Book              *"
+           DISPLAY "*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*"
+           DISPLAY "Enter Member ID : "
+           ACCEPT WS-CHK-MEMBER-ID
+           DISPLAY "Enter Book ID   : "
+           ACCEPT WS-LOOKUP-BOOK-ID
+
+           PERFORM FIND-BOOK-BY-ID
+           IF WS-FOUND = 'N'
+               DISPLAY "Book ID not found."
+           ELSE
+               IF book_count = 0
+                   DISPLAY "No copies of that book are available."
+               ELSE
+                   SUBTRACT 1 FROM book_count
+                   MOVE SPACES TO RW-NEW-LINE
+                   STRING book_id DELIMITED BY SIZE ","
+                          FUNCTION TRIM(book_name)
+                              DELIMITED BY SIZE ","
+                          FUNCTION TRIM(book_author)
+                              DELIMITED BY SIZE ","
+                          book_count DELIMITED BY SIZE ","
+                          FUNCTION TRIM(book_genre) DELIMITED BY SIZE
+                          INTO RW-NEW-LINE
+                   MOVE book_id TO RW-TARGET-ID
+                   MOVE 'U' TO RW-MODE
+                   PERFORM REWRITE-BOOK-FILE
+
+                   PERFORM GET-LAST-LOAN-ID
+                   ADD 1 TO WS-LAST-LOAN-ID
+                   MOVE WS-LAST-LOAN-ID TO loan_id
+                   MOVE WS-CHK-MEMBER-ID TO loan_member_id
+                   MOVE book_id TO loan_book_id
+
+                   ACCEPT WS-TODAY FROM DATE YYYYMMDD
+                   MOVE WS-TODAY TO loan_date
+                   COMPUTE WS-TODAY-INT =
+                       FUNCTION INTEGER-OF-DATE(WS-TODAY)
+                   COMPUTE WS-DUE-INT = WS-TODAY-INT + 14
+                   COMPUTE loan_due_date =
+                       FUNCTION DATE-OF-INTEGER(WS-DUE-INT)
+                   MOVE 0 TO loan_return_date
+                   MOVE 'O' TO loan_status
+
+                   MOVE SPACES TO WS-LOAN-LINE
+                   STRING loan_id DELIMITED BY SIZE ","
+                          loan_member_id DELIMITED BY SIZE ","
+                          FUNCTION TRIM(loan_book_id)
+                              DELIMITED BY SIZE ","
+                          loan_date DELIMITED BY SIZE ","
+                          loan_due_date DELIMITED BY SIZE ","
+                          loan_return_date DELIMITED BY SIZE ","
+                          loan_status DELIMITED BY SIZE
+                          INTO WS-LOAN-LINE
+
+                   OPEN EXTEND LOAN-FILE
+                   IF LOAN-STATUS = '35'
+                       OPEN OUTPUT LOAN-FILE
+                   END-IF
+                   MOVE WS-LOAN-LINE TO LOAN-RECORD
+                   WRITE LOAN-RECORD
+                   CLOSE LOAN-FILE
+
+                   DISPLAY "*------------------------------------*"
+                   DISPLAY "Book checked out."
+                   DISPLAY "Loan ID   : " loan_id
+                   DISPLAY "Due Back  : " loan_due_date
+                   DISPLAY "*------------------------------------*"
                END-IF
-               DISPLAY "Enter new count (or press ENTER to skip): "
-               ACCEPT NEW-COUNT
-               IF NEW-COUNT = ZERO THEN
-                   MOVE TEMP-COUNT TO NEW-COUNT
+           END-IF.
+
+           RETURN-BOOK.
+           DISPLAY "*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*"
+           DISPLAY "*               Return a Book                *"
+           DISPLAY "*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*"
+           DISPLAY "Enter Member ID : "
+           ACCEPT WS-RET-MEMBER-ID
+           DISPLAY "Enter Book ID   : "
+           ACCEPT WS-LOOKUP-BOOK-ID
+
+           PERFORM FIND-OPEN-LOAN
+           IF WS-LOAN-FOUND = 'N'
+               DISPLAY "No open loan found for that member and book."
+           ELSE
+               PERFORM FIND-BOOK-BY-ID
+               IF WS-FOUND = 'Y'
+                   ADD 1 TO book_count
+                   MOVE SPACES TO RW-NEW-LINE
+                   STRING book_id DELIMITED BY SIZE ","
+                          FUNCTION TRIM(book_name)
+                              DELIMITED BY SIZE ","
+                          FUNCTION TRIM(book_author)
+                              DELIMITED BY SIZE ","
+                          book_count DELIMITED BY SIZE ","
+                          FUNCTION TRIM(book_genre) DELIMITED BY SIZE
+                          INTO RW-NEW-LINE
+                   MOVE book_id TO RW-TARGET-ID
+                   MOVE 'U' TO RW-MODE
+                   PERFORM REWRITE-BOOK-FILE
                END-IF
-               STRING TEMP-ID DELIMITED BY SIZE ","
-                      NEW-NAME DELIMITED BY SIZE ","
-                      NEW-AUTHOR DELIMITED BY SIZE ","
-                      NEW-GENRE DELIMITED BY SIZE ","
-                      NEW-COUNT DELIMITED BY SIZE
-                   INTO LINE-CONTENT(I)
-               MOVE 'Y' TO FOUND-FLAG
+
+               ACCEPT WS-TODAY FROM DATE YYYYMMDD
+               MOVE WS-TODAY TO loan_return_date
+               MOVE 'C' TO loan_status
+
+               MOVE SPACES TO LRW-NEW-LINE
+               STRING loan_id DELIMITED BY SIZE ","
+                      loan_member_id DELIMITED BY SIZE ","
+                      FUNCTION TRIM(loan_book_id) DELIMITED BY SIZE ","
+                      loan_date DELIMITED BY SIZE ","
+                      loan_due_date DELIMITED BY SIZE ","
+                      loan_return_date DELIMITED BY SIZE ","
+                      loan_status DELIMITED BY SIZE
+                      INTO LRW-NEW-LINE
+               MOVE loan_id TO LRW-TARGET-ID
+               PERFORM REWRITE-LOAN-FILE
+
+               DISPLAY "*------------------------------------*"
+               DISPLAY "Book returned."
+               DISPLAY "Loan ID   : " loan_id
+               DISPLAY "*------------------------------------*"
+           END-IF.
+
+           GET-LAST-LOAN-ID.
+           MOVE 0 TO WS-LAST-LOAN-ID
+           MOVE 'N' TO WS-LOAN-EOF
+           OPEN INPUT LOAN-FILE
+           IF LOAN-STATUS = '00'
+               PERFORM UNTIL WS-LOAN-EOF = 'Y'
+                   READ LOAN-FILE INTO LOAN-RECORD
+                       AT END
+                           MOVE 'Y' TO WS-LOAN-EOF
+                       NOT AT END
+                           UNSTRING LOAN-RECORD DELIMITED BY ","
+                               INTO loan_id
+                           MOVE loan_id TO WS-LAST-LOAN-ID
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE LOAN-FILE.
+
+           FIND-OPEN-LOAN.
+      *    Looks for an open (status 'O') loan matching both the
+      *    member and the book, leaving the loan_* fields loaded
+      *    with that row's data when found.
+           MOVE 'N' TO WS-LOAN-FOUND
+           MOVE 'N' TO WS-LOAN-EOF
+           OPEN INPUT LOAN-FILE
+           IF LOAN-STATUS = '00'
+               PERFORM UNTIL WS-LOAN-EOF = 'Y'
+                   READ LOAN-FILE INTO LOAN-RECORD
+                       AT END
+                           MOVE 'Y' TO WS-LOAN-EOF
+                       NOT AT END
+                           UNSTRING LOAN-RECORD DELIMITED BY ","
+                               INTO loan_id, loan_member_id,
+                               loan_book_id, loan_date, loan_due_date,
+                               loan_return_date, loan_status
+                           MOVE loan_book_id TO WS-CUR-BOOK-ID-NUM
+                           IF loan_status = 'O' AND
+                              loan_member_id = WS-RET-MEMBER-ID AND
+                              WS-CUR-BOOK-ID-NUM = WS-LOOKUP-BOOK-ID
+                               MOVE 'Y' TO WS-LOAN-FOUND
+                               MOVE 'Y' TO WS-LOAN-EOF
+                           END-IF
+                   END-READ
+               END-PERFORM
            END-IF
-       END-PERFORM
+           CLOSE LOAN-FILE.
+
+           REWRITE-LOAN-FILE.
+      *    Backs Loans.csv up and rewrites it through a scratch file,
+      *    replacing the one loan record whose loan_id matches
+      *    LRW-TARGET-ID. Mirrors REWRITE-BOOK-FILE.
+           MOVE 'N' TO LRW-EOF
+           OPEN INPUT LOAN-FILE
+           OPEN OUTPUT LOAN-BACKUP-FILE
+           PERFORM UNTIL LRW-EOF = 'Y'
+               READ LOAN-FILE INTO LOAN-RECORD
+                   AT END MOVE 'Y' TO LRW-EOF
+                   NOT AT END
+                       WRITE LOAN-BACKUP-RECORD FROM LOAN-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE LOAN-FILE
+           CLOSE LOAN-BACKUP-FILE
+
+           MOVE 'N' TO LRW-EOF
+           MOVE 'N' TO LRW-FOUND
+           OPEN INPUT LOAN-FILE
+           OPEN OUTPUT LOAN-SCRATCH-FILE
+           PERFORM UNTIL LRW-EOF = 'Y'
+               READ LOAN-FILE INTO LOAN-RECORD
+                   AT END MOVE 'Y' TO LRW-EOF
+                   NOT AT END
+                       UNSTRING LOAN-RECORD DELIMITED BY ","
+                           INTO LRW-CUR-ID
+                       IF LRW-CUR-ID = LRW-TARGET-ID
+                           MOVE 'Y' TO LRW-FOUND
+                           WRITE LOAN-SCRATCH-RECORD FROM LRW-NEW-LINE
+                       ELSE
+                           WRITE LOAN-SCRATCH-RECORD FROM LOAN-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE LOAN-FILE
+           CLOSE LOAN-SCRATCH-FILE
+
+           OPEN INPUT LOAN-SCRATCH-FILE
+           OPEN OUTPUT LOAN-FILE
+           MOVE 'N' TO LRW-EOF
+           PERFORM UNTIL LRW-EOF = 'Y'
+               READ LOAN-SCRATCH-FILE INTO LOAN-RECORD
+                   AT END MOVE 'Y' TO LRW-EOF
+                   NOT AT END WRITE LOAN-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE LOAN-SCRATCH-FILE
+           CLOSE LOAN-FILE.
 
-       IF FOUND-FLAG = 'N'
-           DISPLAY "Book ID not found."
-           STOP RUN
-       END-IF
+       RECORDS-PARA.
+           MOVE 1 TO WS-RECORDS-SUBCHOICE
+           PERFORM UNTIL WS-RECORDS-SUBCHOICE = 3
+               DISPLAY " "
+               DISPLAY "RECORDS MENU"
+               DISPLAY "1. Overdue Books and Fines Report"
+               DISPLAY "2. Inventory Summary Report"
+               DISPLAY "3. Exit"
+               DISPLAY "Enter your choice (1-3): "
+               ACCEPT WS-RECORDS-SUBCHOICE
+
+               EVALUATE WS-RECORDS-SUBCHOICE
+                   WHEN 1 PERFORM OVERDUE-REPORT
+                   WHEN 2 PERFORM INVENTORY-REPORT
+                   WHEN 3 DISPLAY "Program exits."
+                   WHEN OTHER DISPLAY "INVALID CHOICE"
+               END-EVALUATE
+           END-PERFORM.
 
-       OPEN OUTPUT BOOK-FILE
-       PERFORM VARYING I FROM 1 BY 1 UNTIL I >= LINE-ID
-           MOVE LINE-CONTENT(I) TO BOOK-RECORD
-           WRITE BOOK-RECORD
-       END-PERFORM
-       CLOSE BOOK-FILE
+           OVERDUE-REPORT.
+           MOVE 'N' TO WS-OVERDUE-FOUND
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           COMPUTE WS-TODAY-INT = FUNCTION INTEGER-OF-DATE(WS-TODAY)
+
+           OPEN INPUT LOAN-FILE
+           IF LOAN-STATUS = '00'
+               MOVE 'N' TO WS-LOAN-EOF
+               PERFORM UNTIL WS-LOAN-EOF = 'Y'
+                   READ LOAN-FILE INTO LOAN-RECORD
+                       AT END
+                           MOVE 'Y' TO WS-LOAN-EOF
+                       NOT AT END
+                           UNSTRING LOAN-RECORD DELIMITED BY ","
+                               INTO loan_id, loan_member_id,
+                               loan_book_id, loan_date, loan_due_date,
+                               loan_return_date, loan_status
+                           IF loan_status = 'O'
+                               COMPUTE WS-DUE-INT =
+                                   FUNCTION
+                                       INTEGER-OF-DATE(loan_due_date)
+                               IF WS-DUE-INT < WS-TODAY-INT
+                                   IF WS-OVERDUE-FOUND = 'N'
+                                       DISPLAY " "
+                                       DISPLAY "OVERDUE BOOKS AND FINES"
+                                       DISPLAY HEADER-LINE
+                                       DISPLAY OVERDUE-HEADER
+                                       DISPLAY HEADER-LINE
+                                       MOVE 'Y' TO WS-OVERDUE-FOUND
+                                   END-IF
+                                   COMPUTE WS-DAYS-LATE =
+                                       WS-TODAY-INT - WS-DUE-INT
+                                   COMPUTE WS-FINE-AMT ROUNDED =
+                                       WS-DAYS-LATE * 0.25
+                                   MOVE loan_member_id
+                                       TO WS-LOOKUP-MEMBER-ID
+                                   PERFORM FIND-MEMBER-NAME
+                                   MOVE loan_member_id TO od_member_id
+                                   MOVE WS-MEMBER-NAME-OUT TO
+                                       od_member_name
+                                   MOVE loan_book_id TO od_book_id
+                                   MOVE loan_due_date TO od_due_date
+                                   MOVE WS-DAYS-LATE TO od_days_late
+                                   MOVE WS-FINE-AMT TO od_fine
+                                   DISPLAY OVERDUE-DETAIL
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               IF WS-OVERDUE-FOUND = 'Y'
+                   DISPLAY HEADER-LINE
+               ELSE
+                   DISPLAY "No overdue books."
+               END-IF
+               CLOSE LOAN-FILE
+           ELSE
+               DISPLAY "No loan records on file."
+           END-IF.
 
-       DISPLAY "Book info updated successfully."
-       STOP RUN.
+           FIND-MEMBER-NAME.
+           MOVE "UNKNOWN" TO WS-MEMBER-NAME-OUT
+           MOVE 'N' TO WS-MEM-EOF
+           OPEN INPUT MemberFile
+           IF MEMBER-STATUS = '00'
+               PERFORM UNTIL WS-MEM-EOF = 'Y'
+                   READ MemberFile INTO MemberRecord
+                       AT END
+                           MOVE 'Y' TO WS-MEM-EOF
+                       NOT AT END
+                           UNSTRING MemberRecord DELIMITED BY ","
+                               INTO member_id, member_name,
+                               member_gender, member_email,
+                               member_address, member_flag
+                           IF member_flag NOT = "Y" AND
+                              member_flag NOT = "N"
+                               MOVE "Y" TO member_flag
+                           END-IF
+                           IF member_id = WS-LOOKUP-MEMBER-ID
+                               MOVE FUNCTION TRIM(member_name)
+                                   TO WS-MEMBER-NAME-OUT
+                               MOVE 'Y' TO WS-MEM-EOF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE MemberFile
+           END-IF.
 
+           INVENTORY-REPORT.
+           MOVE 0 TO WS-TOTAL-TITLES
+           MOVE 0 TO WS-TOTAL-COPIES
+           MOVE 0 TO WS-TOTAL-MEMBERS
+           MOVE 0 TO WS-GENRE-COUNT
+           MOVE 'N' TO WS-GENRE-OVERFLOW
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 50
+               MOVE SPACES TO GT-GENRE(I)
+               MOVE 0 TO GT-TITLES(I)
+               MOVE 0 TO GT-COPIES(I)
+           END-PERFORM
 
-       BOOKS-OPERATION-PARA.
-           DISPLAY "This is book issuance display.".
+           OPEN INPUT BOOK-FILE
+           IF BOOK-STATUS = '00'
+               MOVE 'N' TO eof-flag
+               PERFORM UNTIL eof-flag = 'Y'
+                   READ BOOK-FILE INTO BOOK-RECORD
+                       AT END
+                           MOVE 'Y' TO eof-flag
+                       NOT AT END
+                           UNSTRING BOOK-RECORD DELIMITED BY ","
+                               INTO book_id, book_name, book_author,
+                               book_count, book_genre
+                           ADD 1 TO WS-TOTAL-TITLES
+                           ADD book_count TO WS-TOTAL-COPIES
+                           PERFORM ADD-GENRE-TOTALS
+                   END-READ
+               END-PERFORM
+               CLOSE BOOK-FILE
+           END-IF
 
-       RECORDS-PARA.
-           DISPLAY "This is book return display.".
+           OPEN INPUT MemberFile
+           IF MEMBER-STATUS = '00'
+               MOVE 'N' TO WS-MEM-EOF
+               PERFORM UNTIL WS-MEM-EOF = 'Y'
+                   READ MemberFile INTO MemberRecord
+                       AT END
+                           MOVE 'Y' TO WS-MEM-EOF
+                       NOT AT END
+                           ADD 1 TO WS-TOTAL-MEMBERS
+                   END-READ
+               END-PERFORM
+               CLOSE MemberFile
+           END-IF
 
+           DISPLAY " "
+           DISPLAY "INVENTORY SUMMARY REPORT"
+           DISPLAY HEADER-LINE
+           DISPLAY "Total Distinct Titles   : " WS-TOTAL-TITLES
+           DISPLAY "Total Copies in System  : " WS-TOTAL-COPIES
+           DISPLAY "Total Registered Members: " WS-TOTAL-MEMBERS
+           DISPLAY HEADER-LINE
+           DISPLAY "COPIES BY GENRE"
+           DISPLAY GENRE-REPORT-HEADER
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-GENRE-COUNT
+               MOVE GT-GENRE(I)  TO gr_genre
+               MOVE GT-TITLES(I) TO gr_titles
+               MOVE GT-COPIES(I) TO gr_copies
+               DISPLAY GENRE-REPORT-DETAIL
+           END-PERFORM
+           DISPLAY HEADER-LINE.
+
+           ADD-GENRE-TOTALS.
+           MOVE 'N' TO WS-GENRE-MATCHED
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-GENRE-COUNT
+               IF FUNCTION TRIM(GT-GENRE(I)) = FUNCTION TRIM(book_genre)
+                   ADD 1 TO GT-TITLES(I)
+                   ADD book_count TO GT-COPIES(I)
+                   MOVE 'Y' TO WS-GENRE-MATCHED
+               END-IF
+           END-PERFORM
+           IF WS-GENRE-MATCHED = 'N' AND WS-GENRE-COUNT < 50
+               ADD 1 TO WS-GENRE-COUNT
+               MOVE book_genre TO GT-GENRE(WS-GENRE-COUNT)
+               MOVE 1 TO GT-TITLES(WS-GENRE-COUNT)
+               MOVE book_count TO GT-COPIES(WS-GENRE-COUNT)
+           END-IF
+           IF WS-GENRE-MATCHED = 'N' AND WS-GENRE-COUNT = 50
+                           AND WS-GENRE-OVERFLOW = 'N'
+               DISPLAY "WARNING: more than 50 distinct genres on file "
+                       "- inventory report genre breakdown is "
+                       "incomplete."
+               MOVE 'Y' TO WS-GENRE-OVERFLOW
+           END-IF.
 
        END PROGRAM Main-Container.
